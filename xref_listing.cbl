@@ -0,0 +1,336 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Drive a full assembler source deck through
+      *          SYMBOL_TABLE and print a cross-reference listing of
+      *          every symbol, sorted alphabetically and again by the
+      *          address assigned to it, the way the old assembler
+      *          listings did.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. XREF_LISTING.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT SOURCE-DECK ASSIGN TO SRCDECK
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SRCDECK-STATUS.
+
+           SELECT XREFWRK-FILE ASSIGN TO XREFWRK
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SORT-FILE ASSIGN TO SORTWK1.
+
+           SELECT XREFNAM-FILE ASSIGN TO XREFNAM
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XREFNAM-STATUS.
+
+           SELECT XREFADR-FILE ASSIGN TO XREFADR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XREFADR-STATUS.
+
+           SELECT XREF-REPORT ASSIGN TO XREFRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD  SOURCE-DECK
+           LABEL RECORDS ARE STANDARD.
+           COPY SRCDECK.
+
+       FD  XREFWRK-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY XREFWRK.
+
+       SD  SORT-FILE.
+           COPY XREFWRK.
+
+       FD  XREFNAM-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY XREFWRK.
+
+       FD  XREFADR-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY XREFWRK.
+
+       FD  XREF-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-SRCDECK-STATUS           PIC X(02).
+           88  WS-SRCDECK-OK               VALUE "00".
+           88  WS-SRCDECK-EOF               VALUE "10".
+       01  WS-XREFNAM-STATUS           PIC X(02).
+           88  WS-XREFNAM-OK               VALUE "00".
+           88  WS-XREFNAM-EOF              VALUE "10".
+       01  WS-XREFADR-STATUS           PIC X(02).
+           88  WS-XREFADR-OK               VALUE "00".
+           88  WS-XREFADR-EOF              VALUE "10".
+
+       01  WS-LOOKUP-ADDRESS           PIC 9(08).
+
+       01  WS-CURRENT-SYMBOL           PIC X(08).
+       01  WS-FIRST-DETAIL-SW          PIC X(01) VALUE "Y".
+           88  WS-FIRST-DETAIL             VALUE "Y".
+           88  WS-NOT-FIRST-DETAIL         VALUE "N".
+
+       01  WS-RUN-DATE.
+           05  WS-RUN-YY               PIC 9(02).
+           05  WS-RUN-MM                PIC 9(02).
+           05  WS-RUN-DD                PIC 9(02).
+
+       01  WS-HEADING-1.
+           05  FILLER                  PIC X(40) VALUE
+               "SYMBOL CROSS-REFERENCE LISTING".
+       01  WS-HEADING-2-NAME.
+           05  FILLER                  PIC X(40) VALUE
+               "** SORTED BY SYMBOL NAME **".
+       01  WS-HEADING-2-ADDR.
+           05  FILLER                  PIC X(40) VALUE
+               "** SORTED BY ASSIGNED ADDRESS **".
+       01  WS-HEADING-3.
+           05  FILLER                  PIC X(08) VALUE "SYMBOL".
+           05  FILLER                  PIC X(10) VALUE "ADDRESS".
+           05  FILLER                  PIC X(08) VALUE "DEFN".
+           05  FILLER                  PIC X(30) VALUE "REFERENCES".
+
+       01  WS-DEFN-LINE.
+           05  WD-SYMBOL               PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WD-ADDRESS              PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WD-STATEMENT            PIC 9(06).
+           05  FILLER                  PIC X(44) VALUE SPACES.
+
+       01  WS-REF-LINE.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "REF STMT".
+           05  WR-STATEMENT            PIC 9(06).
+           05  FILLER                  PIC X(44) VALUE SPACES.
+
+       01  WS-DUP-LINE.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+           05  FILLER                  PIC X(20) VALUE
+               "DUPLICATE DEFN STMT".
+           05  WDUP-STATEMENT          PIC 9(06).
+           05  FILLER                  PIC X(34) VALUE SPACES.
+
+           COPY SYMPARM.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * Drive the whole source deck through SYMBOL_TABLE once to build
+      * a flat extract of every definition and reference, then sort
+      * and print it two different ways.
+      **
+           PERFORM INITIALIZE-RUN
+           PERFORM BUILD-SYMBOL-TABLE
+           PERFORM BUILD-EXTRACT-FILE
+           PERFORM SORT-EXTRACT-BY-NAME
+           PERFORM SORT-EXTRACT-BY-ADDRESS
+           PERFORM PRINT-NAME-REPORT
+           PERFORM PRINT-ADDRESS-REPORT
+           PERFORM TERMINATE-RUN
+           STOP RUN.
+
+       INITIALIZE-RUN.
+           ACCEPT WS-RUN-DATE FROM DATE
+           MOVE "XREFLIST" TO PA-JOB-NAME
+           OPEN OUTPUT XREF-REPORT.
+
+       BUILD-SYMBOL-TABLE.
+      **
+      * First pass over the source deck: insert every DEFINE
+      * statement's symbol into SYMBOL_TABLE before any reference is
+      * resolved.  A branch to a label defined further down the deck
+      * is routine in real assembly source, so the table has to be
+      * complete before BUILD-EXTRACT-FILE looks anything up, or a
+      * forward reference would come back undefined with a zero
+      * address.
+      **
+           OPEN INPUT SOURCE-DECK
+           PERFORM READ-SOURCE-DECK
+           PERFORM INSERT-IF-DEFINE
+               UNTIL WS-SRCDECK-EOF
+           CLOSE SOURCE-DECK.
+
+       INSERT-IF-DEFINE.
+           IF SD-OP-DEFINE
+               MOVE SD-SYMBOL-NAME TO PA-SYMBOL-NAME
+               MOVE SD-SYMBOL-ADDRESS TO PA-SYMBOL-ADDRESS
+               MOVE SD-SYMBOL-TYPE TO PA-SYMBOL-TYPE
+               MOVE SD-SYMBOL-LENGTH TO PA-SYMBOL-LENGTH
+               SET PA-FUNC-INSERT TO TRUE
+               CALL "SYMBOL_TABLE" USING PARAMETRES
+           END-IF
+           PERFORM READ-SOURCE-DECK.
+
+       BUILD-EXTRACT-FILE.
+      **
+      * Second pass: rewalk the deck in its original statement order
+      * and record each statement's resolved address as one flat
+      * extract record.  Every symbol the deck ever defines was
+      * already inserted by BUILD-SYMBOL-TABLE, so a reference here
+      * resolves correctly regardless of where its DEFINE falls.
+      **
+           OPEN INPUT SOURCE-DECK
+           OPEN OUTPUT XREFWRK-FILE
+           PERFORM READ-SOURCE-DECK
+           PERFORM PROCESS-SOURCE-RECORD
+               UNTIL WS-SRCDECK-EOF
+           CLOSE SOURCE-DECK
+           CLOSE XREFWRK-FILE.
+
+       READ-SOURCE-DECK.
+           READ SOURCE-DECK
+               AT END
+                   SET WS-SRCDECK-EOF TO TRUE
+           END-READ.
+
+       PROCESS-SOURCE-RECORD.
+           MOVE SD-SYMBOL-NAME TO PA-SYMBOL-NAME
+           IF SD-OP-DEFINE
+               MOVE SD-SYMBOL-ADDRESS TO WS-LOOKUP-ADDRESS
+           ELSE
+               SET PA-FUNC-LOOKUP TO TRUE
+               CALL "SYMBOL_TABLE" USING PARAMETRES
+               IF PA-RETURN-CODE = 0
+                   MOVE PA-SYMBOL-ADDRESS TO WS-LOOKUP-ADDRESS
+               ELSE
+                   MOVE 0 TO WS-LOOKUP-ADDRESS
+               END-IF
+           END-IF
+           MOVE SD-SYMBOL-NAME TO XW-SYMBOL-NAME OF XREFWRK-FILE
+           MOVE WS-LOOKUP-ADDRESS TO XW-SYMBOL-ADDRESS OF XREFWRK-FILE
+           MOVE SD-STATEMENT-NUMBER
+               TO XW-STATEMENT-NUMBER OF XREFWRK-FILE
+           MOVE SD-OPERATION TO XW-OPERATION OF XREFWRK-FILE
+           WRITE XREF-WORK-RECORD OF XREFWRK-FILE
+           PERFORM READ-SOURCE-DECK.
+
+       SORT-EXTRACT-BY-NAME.
+      **
+      * Sort on XW-OPERATION ahead of the statement number so that a
+      * symbol's DEFINE record ("D") always sorts ahead of its
+      * REFERENCE records ("R") within the symbol's group, even when
+      * the symbol was referenced before it was defined.
+      * PRINT-NAME-DETAIL depends on the first record of each group
+      * being the definition, when one exists.
+      **
+           SORT SORT-FILE
+               ON ASCENDING KEY XW-SYMBOL-NAME OF SORT-FILE
+               ON ASCENDING KEY XW-OPERATION OF SORT-FILE
+               ON ASCENDING KEY XW-STATEMENT-NUMBER OF SORT-FILE
+               USING XREFWRK-FILE
+               GIVING XREFNAM-FILE.
+
+       SORT-EXTRACT-BY-ADDRESS.
+           SORT SORT-FILE
+               ON ASCENDING KEY XW-SYMBOL-ADDRESS OF SORT-FILE
+               ON ASCENDING KEY XW-STATEMENT-NUMBER OF SORT-FILE
+               USING XREFWRK-FILE
+               GIVING XREFADR-FILE.
+
+       PRINT-NAME-REPORT.
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-2-NAME
+           WRITE RPT-LINE FROM WS-HEADING-3
+           MOVE SPACES TO WS-CURRENT-SYMBOL
+           SET WS-FIRST-DETAIL TO TRUE
+           OPEN INPUT XREFNAM-FILE
+           PERFORM READ-XREFNAM
+           PERFORM PRINT-NAME-DETAIL
+               UNTIL WS-XREFNAM-EOF
+           CLOSE XREFNAM-FILE.
+
+       READ-XREFNAM.
+           READ XREFNAM-FILE
+               AT END
+                   SET WS-XREFNAM-EOF TO TRUE
+           END-READ.
+
+       PRINT-NAME-DETAIL.
+           IF WS-FIRST-DETAIL
+               OR XW-SYMBOL-NAME OF XREFNAM-FILE NOT = WS-CURRENT-SYMBOL
+               MOVE XW-SYMBOL-NAME OF XREFNAM-FILE TO WS-CURRENT-SYMBOL
+               MOVE SPACES TO WS-DEFN-LINE
+               MOVE XW-SYMBOL-NAME OF XREFNAM-FILE TO WD-SYMBOL
+               MOVE XW-SYMBOL-ADDRESS OF XREFNAM-FILE TO WD-ADDRESS
+               IF XW-OP-DEFINE OF XREFNAM-FILE
+                   MOVE XW-STATEMENT-NUMBER OF XREFNAM-FILE
+                       TO WD-STATEMENT
+               ELSE
+                   MOVE 0 TO WD-STATEMENT
+               END-IF
+               WRITE RPT-LINE FROM WS-DEFN-LINE
+               SET WS-NOT-FIRST-DETAIL TO TRUE
+           ELSE
+      **
+      * A second (or later) DEFINE record for a symbol already seen in
+      * this group is the classic assembler duplicate-definition case
+      * -- call it out on the listing instead of reading past it,
+      * since a D record this far into the group never matches the
+      * reference line check below.
+      **
+               IF XW-OP-DEFINE OF XREFNAM-FILE
+                   MOVE SPACES TO WS-DUP-LINE
+                   MOVE XW-STATEMENT-NUMBER OF XREFNAM-FILE
+                       TO WDUP-STATEMENT
+                   WRITE RPT-LINE FROM WS-DUP-LINE
+               ELSE
+                   MOVE SPACES TO WS-REF-LINE
+                   MOVE XW-STATEMENT-NUMBER OF XREFNAM-FILE
+                       TO WR-STATEMENT
+                   WRITE RPT-LINE FROM WS-REF-LINE
+               END-IF
+           END-IF
+           PERFORM READ-XREFNAM.
+
+       PRINT-ADDRESS-REPORT.
+           WRITE RPT-LINE FROM WS-HEADING-1
+           WRITE RPT-LINE FROM WS-HEADING-2-ADDR
+           WRITE RPT-LINE FROM WS-HEADING-3
+           OPEN INPUT XREFADR-FILE
+           PERFORM READ-XREFADR
+           PERFORM PRINT-ADDRESS-DETAIL
+               UNTIL WS-XREFADR-EOF
+           CLOSE XREFADR-FILE.
+
+       READ-XREFADR.
+           READ XREFADR-FILE
+               AT END
+                   SET WS-XREFADR-EOF TO TRUE
+           END-READ.
+
+       PRINT-ADDRESS-DETAIL.
+           MOVE SPACES TO WS-DEFN-LINE
+           MOVE XW-SYMBOL-NAME OF XREFADR-FILE TO WD-SYMBOL
+           MOVE XW-SYMBOL-ADDRESS OF XREFADR-FILE TO WD-ADDRESS
+           MOVE XW-STATEMENT-NUMBER OF XREFADR-FILE TO WD-STATEMENT
+           WRITE RPT-LINE FROM WS-DEFN-LINE
+           PERFORM READ-XREFADR.
+
+       TERMINATE-RUN.
+      **
+      * Have SYMBOL_TABLE write its utilization report now that every
+      * symbol in the deck has been inserted, so a run of this job
+      * leaves behind a record of how full the table got.
+      **
+           SET PA-FUNC-REPORT TO TRUE
+           CALL "SYMBOL_TABLE" USING PARAMETRES
+           CLOSE XREF-REPORT.
+
+       END PROGRAM XREF_LISTING.
