@@ -0,0 +1,157 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Online screen so operations can look up a symbol,
+      *          see its address/type/length/flags, and correct a bad
+      *          entry without resubmitting the whole assembly.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SYMMAINT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  WS-EXIT-SW                  PIC X(01) VALUE "N".
+           88  WS-EXIT-REQUESTED           VALUE "Y".
+
+       01  WS-CORRECT-SW                PIC X(01).
+           88  WS-CORRECT-REQUESTED        VALUE "Y".
+
+       01  WS-IN-SYMBOL-NAME            PIC X(08).
+       01  WS-IN-ADDRESS                PIC 9(08).
+       01  WS-IN-TYPE                   PIC X(01).
+       01  WS-IN-LENGTH                 PIC 9(05).
+       01  WS-IN-DEFINED-FLAG           PIC X(01).
+       01  WS-IN-DIAGNOSTIC-FLAG        PIC X(01).
+
+       01  WS-OUT-RETURN-CODE           PIC 99.
+       01  WS-OUT-MESSAGE                PIC X(40).
+
+           COPY SYMPARM.
+
+       SCREEN SECTION.
+      *-----------------------
+       01  LOOKUP-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 01 COLUMN 01 VALUE "SYMBOL TABLE MAINTENANCE".
+           05  LINE 03 COLUMN 01 VALUE "SYMBOL NAME (BLANK TO EXIT):".
+           05  LINE 03 COLUMN 31 PIC X(08) TO WS-IN-SYMBOL-NAME.
+
+       01  RESULT-SCREEN.
+           05  LINE 05 COLUMN 01 VALUE "ADDRESS    :".
+           05  LINE 05 COLUMN 14 PIC 9(08) FROM WS-IN-ADDRESS.
+           05  LINE 06 COLUMN 01 VALUE "TYPE       :".
+           05  LINE 06 COLUMN 14 PIC X(01) FROM WS-IN-TYPE.
+           05  LINE 07 COLUMN 01 VALUE "LENGTH     :".
+           05  LINE 07 COLUMN 14 PIC 9(05) FROM WS-IN-LENGTH.
+           05  LINE 08 COLUMN 01 VALUE "FLAGS      :".
+           05  LINE 08 COLUMN 14 VALUE "DEFINED-".
+           05  LINE 08 COLUMN 22 PIC X(01) FROM WS-IN-DEFINED-FLAG.
+           05  LINE 08 COLUMN 24 VALUE "DIAG-".
+           05  LINE 08 COLUMN 29 PIC X(01) FROM WS-IN-DIAGNOSTIC-FLAG.
+           05  LINE 09 COLUMN 01 VALUE "RETURN CODE:".
+           05  LINE 09 COLUMN 14 PIC 99 FROM WS-OUT-RETURN-CODE.
+           05  LINE 10 COLUMN 01 PIC X(40) FROM WS-OUT-MESSAGE.
+
+       01  CORRECT-PROMPT-SCREEN.
+           05  LINE 11 COLUMN 01 VALUE
+               "CORRECT THIS ENTRY (Y/N)?".
+           05  LINE 11 COLUMN 28 PIC X(01) TO WS-CORRECT-SW.
+
+       01  CORRECT-INPUT-SCREEN.
+           05  LINE 13 COLUMN 01 VALUE "NEW ADDRESS:".
+           05  LINE 13 COLUMN 14 PIC 9(08) USING WS-IN-ADDRESS.
+           05  LINE 14 COLUMN 01 VALUE "NEW TYPE   :".
+           05  LINE 14 COLUMN 14 PIC X(01) USING WS-IN-TYPE.
+           05  LINE 15 COLUMN 01 VALUE "NEW LENGTH :".
+           05  LINE 15 COLUMN 14 PIC 9(05) USING WS-IN-LENGTH.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * Let the operator browse and, if necessary, correct symbol
+      * entries one at a time until a blank symbol name is entered.
+      **
+           PERFORM MAINTAIN-ONE-SYMBOL
+               UNTIL WS-EXIT-REQUESTED
+           STOP RUN.
+
+       MAINTAIN-ONE-SYMBOL.
+           MOVE SPACES TO WS-IN-SYMBOL-NAME
+           DISPLAY LOOKUP-SCREEN
+           ACCEPT LOOKUP-SCREEN
+           IF WS-IN-SYMBOL-NAME = SPACES
+               SET WS-EXIT-REQUESTED TO TRUE
+           ELSE
+               PERFORM LOOKUP-AND-SHOW
+      **
+      * A symbol only resolved through the common dictionary lives
+      * outside this job's own table, so there is nothing here to
+      * UPDATE -- skip the correction offer rather than let the
+      * operator key in a change that will just come back failed.
+      **
+               IF PA-RETURN-CODE = 0 AND NOT PA-SOURCE-COMMON
+                   PERFORM OFFER-CORRECTION
+               END-IF
+           END-IF.
+
+       LOOKUP-AND-SHOW.
+           SET PA-FUNC-LOOKUP TO TRUE
+           MOVE WS-IN-SYMBOL-NAME TO PA-SYMBOL-NAME
+           CALL "SYMBOL_TABLE" USING PARAMETRES
+           MOVE PA-SYMBOL-ADDRESS TO WS-IN-ADDRESS
+           MOVE PA-SYMBOL-TYPE TO WS-IN-TYPE
+           MOVE PA-SYMBOL-LENGTH TO WS-IN-LENGTH
+           MOVE PA-SYMBOL-DEFINED-FLAG TO WS-IN-DEFINED-FLAG
+           MOVE PA-DIAGNOSTIC-FLAG TO WS-IN-DIAGNOSTIC-FLAG
+           MOVE PA-RETURN-CODE TO WS-OUT-RETURN-CODE
+           IF PA-RETURN-CODE = 0
+               IF PA-SOURCE-COMMON
+                   MOVE "FOUND IN COMMON DICTIONARY - NOT CORRECTABLE"
+                       TO WS-OUT-MESSAGE
+               ELSE
+                   MOVE "SYMBOL FOUND" TO WS-OUT-MESSAGE
+               END-IF
+           ELSE
+               MOVE "SYMBOL NOT FOUND" TO WS-OUT-MESSAGE
+           END-IF
+           DISPLAY RESULT-SCREEN.
+
+       OFFER-CORRECTION.
+           MOVE "N" TO WS-CORRECT-SW
+           DISPLAY CORRECT-PROMPT-SCREEN
+           ACCEPT CORRECT-PROMPT-SCREEN
+           IF WS-CORRECT-REQUESTED
+               DISPLAY CORRECT-INPUT-SCREEN
+               ACCEPT CORRECT-INPUT-SCREEN
+               PERFORM APPLY-CORRECTION
+           END-IF.
+
+       APPLY-CORRECTION.
+           SET PA-FUNC-UPDATE TO TRUE
+           MOVE WS-IN-SYMBOL-NAME TO PA-SYMBOL-NAME
+           MOVE WS-IN-ADDRESS TO PA-SYMBOL-ADDRESS
+           MOVE WS-IN-TYPE TO PA-SYMBOL-TYPE
+           MOVE WS-IN-LENGTH TO PA-SYMBOL-LENGTH
+           MOVE "SYMMAINT" TO PA-JOB-NAME
+           CALL "SYMBOL_TABLE" USING PARAMETRES
+           MOVE PA-RETURN-CODE TO WS-OUT-RETURN-CODE
+           IF PA-RETURN-CODE = 0
+               MOVE "SYMBOL UPDATED" TO WS-OUT-MESSAGE
+           ELSE
+               MOVE "UPDATE FAILED" TO WS-OUT-MESSAGE
+           END-IF
+           DISPLAY RESULT-SCREEN.
+
+       END PROGRAM SYMMAINT.
