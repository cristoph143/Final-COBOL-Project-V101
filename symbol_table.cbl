@@ -13,27 +13,679 @@
       *-----------------------
        INPUT-OUTPUT SECTION.
       *-----------------------
+       FILE-CONTROL.
+           SELECT SYMTAB-FILE ASSIGN TO SYMTAB
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ST-SYMBOL-NAME
+               FILE STATUS IS WS-SYMTAB-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO RESTART
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT UTILCTL-FILE ASSIGN TO UTILCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-UTILCTL-STATUS.
+
+           SELECT OVERFLOW-FILE ASSIGN TO OVFLFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ST-SYMBOL-NAME OF OVERFLOW-FILE
+               FILE STATUS IS WS-OVERFLOW-STATUS.
+
+           SELECT UTIL-REPORT ASSIGN TO UTILRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT COMMON-FILE ASSIGN TO COMMONSYM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ST-SYMBOL-NAME OF COMMON-FILE
+               FILE STATUS IS WS-COMMON-STATUS.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
       *-----------------------
+       FD  SYMTAB-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SYMREC.
+
+       FD  RESTART-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  RESTART-RECORD.
+           05  RT-CALL-COUNTER         PIC 9(08).
+           05  RT-LAST-SYMBOL          PIC X(08).
+
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDREC.
+
+       FD  UTILCTL-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  UTILCTL-RECORD.
+           05  UC-CURRENT-COUNT        PIC 9(05).
+           05  UC-HIGH-WATER-MARK      PIC 9(05).
+           05  UC-OVERFLOW-COUNT       PIC 9(05).
+
+      * Overflow entries beyond WS-MAX-TABLE-ENTRIES land here instead
+      * of in SYMTAB-FILE, as a holding area to be reloaded once the
+      * table has been enlarged.  Keyed the same way as SYMTAB-FILE so
+      * LOOKUP/UPDATE/DELETE can still reach an overflowed symbol
+      * instead of treating it as lost.
+       FD  OVERFLOW-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SYMREC.
+
+       FD  UTIL-REPORT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  UTIL-RPT-LINE                   PIC X(80).
+
+      * Symbols common to more than one assembly -- maintained outside
+      * this job stream -- so a reference that this module's own
+      * SYMTAB-FILE cannot resolve still has a last place to look
+      * before being flagged undefined.
+       FD  COMMON-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY SYMREC.
+
        WORKING-STORAGE SECTION.
       *-----------------------
+       01  WS-SYMTAB-STATUS            PIC X(02).
+           88  WS-SYMTAB-OK                VALUE "00".
+           88  WS-SYMTAB-NOT-FOUND         VALUE "23".
+           88  WS-SYMTAB-DUPLICATE         VALUE "22".
+           88  WS-SYMTAB-FILE-NOT-FOUND    VALUE "35".
+       01  WS-RESTART-STATUS           PIC X(02).
+           88  WS-RESTART-OK               VALUE "00".
+           88  WS-RESTART-FILE-NOT-FOUND   VALUE "35".
+       01  WS-AUDIT-STATUS             PIC X(02).
+           88  WS-AUDIT-OK                 VALUE "00".
+           88  WS-AUDIT-FILE-NOT-FOUND     VALUE "35".
+       01  WS-UTILCTL-STATUS           PIC X(02).
+           88  WS-UTILCTL-OK               VALUE "00".
+           88  WS-UTILCTL-FILE-NOT-FOUND   VALUE "35".
+       01  WS-OVERFLOW-STATUS          PIC X(02).
+           88  WS-OVERFLOW-OK              VALUE "00".
+           88  WS-OVERFLOW-NOT-FOUND       VALUE "23".
+           88  WS-OVERFLOW-DUPLICATE       VALUE "22".
+           88  WS-OVERFLOW-FILE-NOT-FOUND  VALUE "35".
+       01  WS-COMMON-STATUS            PIC X(02).
+           88  WS-COMMON-OK                VALUE "00".
+           88  WS-COMMON-NOT-FOUND         VALUE "23".
+           88  WS-COMMON-FILE-NOT-FOUND    VALUE "35".
+
+       01  WS-MAX-TABLE-ENTRIES        PIC 9(05) VALUE 9999.
+       01  WS-CURRENT-ENTRY-COUNT      PIC 9(05).
+       01  WS-HIGH-WATER-MARK          PIC 9(05).
+       01  WS-OVERFLOW-COUNT           PIC 9(05).
+       01  WS-UTIL-PERCENT-FULL        PIC 9(03).
+
+       01  WS-CALL-COUNTER             PIC 9(08) COMP.
+       01  WS-LAST-CHECKPOINT-SYMBOL   PIC X(08).
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(08) COMP.
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(08) COMP.
+       01  WS-RESTART-PRIMED-SW        PIC X(01) VALUE "N".
+           88  WS-RESTART-PRIMED           VALUE "Y".
+
+       01  WS-BEFORE-ADDRESS           PIC 9(08).
+       01  WS-BEFORE-TYPE              PIC X(01).
+       01  WS-BEFORE-LENGTH            PIC 9(05).
+       01  WS-AFTER-ADDRESS            PIC 9(08).
+       01  WS-AFTER-TYPE               PIC X(01).
+       01  WS-AFTER-LENGTH             PIC 9(05).
+
+       01  WS-UTIL-RPT-HEADING          PIC X(40) VALUE
+               "SYMBOL TABLE UTILIZATION REPORT".
+       01  WS-UTIL-RPT-MAX.
+           05  FILLER                  PIC X(20) VALUE
+               "MAXIMUM ENTRIES   : ".
+           05  UR-MAX-ENTRIES          PIC 9(05).
+           05  FILLER                  PIC X(55) VALUE SPACES.
+       01  WS-UTIL-RPT-CURRENT.
+           05  FILLER                  PIC X(20) VALUE
+               "CURRENT ENTRIES   : ".
+           05  UR-CURRENT-ENTRIES      PIC 9(05).
+           05  FILLER                  PIC X(55) VALUE SPACES.
+       01  WS-UTIL-RPT-HIGH.
+           05  FILLER                  PIC X(20) VALUE
+               "HIGH WATER MARK   : ".
+           05  UR-HIGH-WATER           PIC 9(05).
+           05  FILLER                  PIC X(55) VALUE SPACES.
+       01  WS-UTIL-RPT-OVERFLOW.
+           05  FILLER                  PIC X(20) VALUE
+               "OVERFLOW ENTRIES  : ".
+           05  UR-OVERFLOW             PIC 9(05).
+           05  FILLER                  PIC X(55) VALUE SPACES.
+       01  WS-UTIL-RPT-PERCENT.
+           05  FILLER                  PIC X(20) VALUE
+               "PERCENT FULL      : ".
+           05  UR-PERCENT              PIC 9(03).
+           05  FILLER                  PIC X(57) VALUE SPACES.
+
        LINKAGE SECTION.
       **-*-*-*-*-*-*-*-*-*-*-*-*-*
-       01 PARAMETRES.
-      **
-      * Input/Output parameters from/to the calling PROGRAM
-      **
-           02 PA-RETURN-CODE PIC 99 VALUE 0.
+           COPY SYMPARM.
        PROCEDURE DIVISION USING PARAMETRES.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
       **
-      * The main procedure of the program
+      * The main procedure of the program.  The symbol table itself
+      * lives in SYMTAB-FILE, an indexed data set keyed by symbol
+      * name, so that entries made on one call are still there the
+      * next time this program is called.  PA-FUNCTION-CODE tells us
+      * what the caller wants done to PA-SYMBOL-NAME.
+      *
+      * PA-RESTART-INDICATOR lets a resubmitted job ask where the
+      * last run of this module left off instead of driving a
+      * function -- the call counter and interval let a long run
+      * checkpoint itself every so many calls.
+      *
+      * WS-CALL-COUNTER is only primed from RESTART-FILE the first
+      * time this program is called in the run unit; WORKING-STORAGE
+      * persists across CALLs within the same run unit, so every call
+      * after that just keeps accumulating the in-memory value instead
+      * of re-reading the same on-disk figure each time.
+      **
+           IF NOT WS-RESTART-PRIMED
+               PERFORM READ-RESTART-CHECKPOINT
+               SET WS-RESTART-PRIMED TO TRUE
+           END-IF
+           IF PA-RESTART-REQUESTED
+               MOVE WS-LAST-CHECKPOINT-SYMBOL
+                   TO PA-LAST-CHECKPOINT-SYMBOL
+               MOVE WS-CALL-COUNTER TO PA-LAST-CHECKPOINT-COUNT
+               SET PA-RC-SUCCESS TO TRUE
+           ELSE
+               ADD 1 TO WS-CALL-COUNTER
+               PERFORM READ-UTILCTL-CHECKPOINT
+               PERFORM OPEN-SYMTAB-FILE
+               PERFORM OPEN-OVERFLOW-FILE
+               EVALUATE TRUE
+                   WHEN PA-FUNC-INSERT
+                       PERFORM INSERT-SYMBOL
+                   WHEN PA-FUNC-LOOKUP
+                       PERFORM LOOKUP-SYMBOL
+                   WHEN PA-FUNC-UPDATE
+                       PERFORM UPDATE-SYMBOL
+                   WHEN PA-FUNC-DELETE
+                       PERFORM DELETE-SYMBOL
+                   WHEN PA-FUNC-REPORT
+                       PERFORM PRODUCE-UTILIZATION-REPORT
+                   WHEN OTHER
+                       SET PA-RC-INVALID-FUNCTION TO TRUE
+               END-EVALUATE
+               PERFORM CLOSE-OVERFLOW-FILE
+               PERFORM CLOSE-SYMTAB-FILE
+               PERFORM WRITE-UTILCTL-CHECKPOINT
+               MOVE PA-SYMBOL-NAME TO WS-LAST-CHECKPOINT-SYMBOL
+               PERFORM CHECKPOINT-IF-DUE
+           END-IF
+           GOBACK.
+
+       OPEN-SYMTAB-FILE.
+      **
+      * Open the symbol table for update.  The first time this job
+      * ever runs the data set will not exist yet, so a failed I-O
+      * open falls back to creating it.
+      **
+           OPEN I-O SYMTAB-FILE
+           IF NOT WS-SYMTAB-OK
+               OPEN OUTPUT SYMTAB-FILE
+               CLOSE SYMTAB-FILE
+               OPEN I-O SYMTAB-FILE
+           END-IF.
+
+       CLOSE-SYMTAB-FILE.
+           CLOSE SYMTAB-FILE.
+
+       OPEN-OVERFLOW-FILE.
+      **
+      * Open the overflow extension area for update.  The first time
+      * the table ever overflows the data set will not exist yet, so
+      * a failed I-O open falls back to creating it.
+      **
+           OPEN I-O OVERFLOW-FILE
+           IF NOT WS-OVERFLOW-OK
+               OPEN OUTPUT OVERFLOW-FILE
+               CLOSE OVERFLOW-FILE
+               OPEN I-O OVERFLOW-FILE
+           END-IF.
+
+       CLOSE-OVERFLOW-FILE.
+           CLOSE OVERFLOW-FILE.
+
+       READ-RESTART-CHECKPOINT.
+      **
+      * Recover the call counter and last symbol processed from the
+      * restart data set left by the previous run.  A first-ever run
+      * will find no such data set, which is not an error -- the
+      * counter simply starts at zero.
+      **
+           MOVE 0 TO WS-CALL-COUNTER
+           MOVE SPACES TO WS-LAST-CHECKPOINT-SYMBOL
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-OK
+               READ RESTART-FILE
+               IF WS-RESTART-OK
+                   MOVE RT-CALL-COUNTER TO WS-CALL-COUNTER
+                   MOVE RT-LAST-SYMBOL TO WS-LAST-CHECKPOINT-SYMBOL
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+
+       CHECKPOINT-IF-DUE.
+      **
+      * Every PA-CHECKPOINT-INTERVAL calls, rewrite the restart data
+      * set so a resubmitted job can resume from here instead of
+      * reprocessing the whole run.  An interval of zero means the
+      * caller does not want checkpointing.
+      **
+           IF PA-CHECKPOINT-INTERVAL > 0
+               DIVIDE WS-CALL-COUNTER BY PA-CHECKPOINT-INTERVAL
+                   GIVING WS-CHECKPOINT-QUOTIENT
+                   REMAINDER WS-CHECKPOINT-REMAINDER
+               IF WS-CHECKPOINT-REMAINDER = 0
+                   PERFORM WRITE-RESTART-CHECKPOINT
+               END-IF
+           END-IF.
+
+       WRITE-RESTART-CHECKPOINT.
+           MOVE WS-CALL-COUNTER TO RT-CALL-COUNTER
+           MOVE WS-LAST-CHECKPOINT-SYMBOL TO RT-LAST-SYMBOL
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       READ-UTILCTL-CHECKPOINT.
+      **
+      * Recover the current entry count, high water mark, and overflow
+      * count left by the previous run.  A first-ever run will find no
+      * such control data set, which is not an error -- the counters
+      * simply start at zero.
+      **
+           MOVE 0 TO WS-CURRENT-ENTRY-COUNT
+           MOVE 0 TO WS-HIGH-WATER-MARK
+           MOVE 0 TO WS-OVERFLOW-COUNT
+           OPEN INPUT UTILCTL-FILE
+           IF WS-UTILCTL-OK
+               READ UTILCTL-FILE
+               IF WS-UTILCTL-OK
+                   MOVE UC-CURRENT-COUNT TO WS-CURRENT-ENTRY-COUNT
+                   MOVE UC-HIGH-WATER-MARK TO WS-HIGH-WATER-MARK
+                   MOVE UC-OVERFLOW-COUNT TO WS-OVERFLOW-COUNT
+               END-IF
+               CLOSE UTILCTL-FILE
+           END-IF.
+
+       WRITE-UTILCTL-CHECKPOINT.
+      **
+      * Save the entry count, high water mark, and overflow count so
+      * the next call picks up where this one left off.
+      **
+           MOVE WS-CURRENT-ENTRY-COUNT TO UC-CURRENT-COUNT
+           MOVE WS-HIGH-WATER-MARK TO UC-HIGH-WATER-MARK
+           MOVE WS-OVERFLOW-COUNT TO UC-OVERFLOW-COUNT
+           OPEN OUTPUT UTILCTL-FILE
+           WRITE UTILCTL-RECORD
+           CLOSE UTILCTL-FILE.
+
+       PRODUCE-UTILIZATION-REPORT.
+      **
+      * Format a short report showing how full the table is, and hand
+      * the same figures back to the caller on PARAMETRES so a job
+      * stream can test them without reading the report off disk.
+      **
+           MOVE WS-MAX-TABLE-ENTRIES TO UR-MAX-ENTRIES
+           MOVE WS-CURRENT-ENTRY-COUNT TO UR-CURRENT-ENTRIES
+           MOVE WS-HIGH-WATER-MARK TO UR-HIGH-WATER
+           MOVE WS-OVERFLOW-COUNT TO UR-OVERFLOW
+           MULTIPLY WS-CURRENT-ENTRY-COUNT BY 100
+               GIVING WS-CHECKPOINT-QUOTIENT
+           DIVIDE WS-CHECKPOINT-QUOTIENT BY WS-MAX-TABLE-ENTRIES
+               GIVING WS-UTIL-PERCENT-FULL
+           MOVE WS-UTIL-PERCENT-FULL TO UR-PERCENT
+           OPEN OUTPUT UTIL-REPORT
+           WRITE UTIL-RPT-LINE FROM WS-UTIL-RPT-HEADING
+           WRITE UTIL-RPT-LINE FROM WS-UTIL-RPT-MAX
+           WRITE UTIL-RPT-LINE FROM WS-UTIL-RPT-CURRENT
+           WRITE UTIL-RPT-LINE FROM WS-UTIL-RPT-HIGH
+           WRITE UTIL-RPT-LINE FROM WS-UTIL-RPT-OVERFLOW
+           WRITE UTIL-RPT-LINE FROM WS-UTIL-RPT-PERCENT
+           CLOSE UTIL-REPORT
+           MOVE WS-MAX-TABLE-ENTRIES TO PA-MAX-ENTRIES
+           MOVE WS-CURRENT-ENTRY-COUNT TO PA-CURRENT-ENTRY-COUNT
+           MOVE WS-HIGH-WATER-MARK TO PA-HIGH-WATER-MARK
+           MOVE WS-OVERFLOW-COUNT TO PA-OVERFLOW-COUNT
+           SET PA-RC-SUCCESS TO TRUE.
+
+       WRITE-AUDIT-RECORD.
+      **
+      * Append one audit entry recording what an INSERT, UPDATE, or
+      * DELETE did to a symbol, so a later build that produces a
+      * different address can be traced back to who changed it and
+      * when.
+      **
+           ACCEPT AU-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT AU-RUN-TIME FROM TIME
+           MOVE PA-JOB-NAME TO AU-JOB-NAME
+           MOVE PA-FUNCTION-CODE TO AU-FUNCTION-CODE
+           MOVE PA-SYMBOL-NAME TO AU-SYMBOL-NAME
+           MOVE WS-BEFORE-ADDRESS TO AU-BEFORE-ADDRESS
+           MOVE WS-BEFORE-TYPE TO AU-BEFORE-TYPE
+           MOVE WS-BEFORE-LENGTH TO AU-BEFORE-LENGTH
+           MOVE WS-AFTER-ADDRESS TO AU-AFTER-ADDRESS
+           MOVE WS-AFTER-TYPE TO AU-AFTER-TYPE
+           MOVE WS-AFTER-LENGTH TO AU-AFTER-LENGTH
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-OK
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       INSERT-SYMBOL.
+      **
+      * Add a newly-defined symbol to the table.  Defining the same
+      * symbol twice is the assembler's classic "D" (duplicate
+      * definition) diagnostic, not a silent success -- so a symbol
+      * already on file, whether in SYMTAB-FILE or already spilled
+      * into OVERFLOW-FILE, is always flagged before the table's
+      * capacity is even considered.  Only once both come back clean,
+      * and the table has reached WS-MAX-TABLE-ENTRIES, does the new
+      * definition spill into OVERFLOW-FILE instead of being lost.
+      **
+           SET PA-DIAG-NONE TO TRUE
+           MOVE PA-SYMBOL-NAME TO ST-SYMBOL-NAME OF SYMTAB-FILE
+           READ SYMTAB-FILE
+               KEY IS ST-SYMBOL-NAME OF SYMTAB-FILE
+           IF WS-SYMTAB-OK
+               SET PA-DIAG-DUPLICATE TO TRUE
+               SET PA-RC-DUPLICATE-SYMBOL TO TRUE
+           ELSE
+               MOVE PA-SYMBOL-NAME TO ST-SYMBOL-NAME OF OVERFLOW-FILE
+               READ OVERFLOW-FILE
+                   KEY IS ST-SYMBOL-NAME OF OVERFLOW-FILE
+               IF WS-OVERFLOW-OK
+                   SET PA-DIAG-DUPLICATE TO TRUE
+                   SET PA-RC-DUPLICATE-SYMBOL TO TRUE
+               ELSE
+                   IF WS-CURRENT-ENTRY-COUNT >= WS-MAX-TABLE-ENTRIES
+                       PERFORM INSERT-SYMBOL-OVERFLOW
+                   ELSE
+                       PERFORM INSERT-SYMBOL-PRIMARY
+                   END-IF
+               END-IF
+           END-IF.
+
+       INSERT-SYMBOL-PRIMARY.
+           MOVE PA-SYMBOL-ADDRESS TO ST-SYMBOL-ADDRESS OF SYMTAB-FILE
+           MOVE PA-SYMBOL-TYPE TO ST-SYMBOL-TYPE OF SYMTAB-FILE
+           MOVE PA-SYMBOL-LENGTH TO ST-SYMBOL-LENGTH OF SYMTAB-FILE
+           SET ST-IS-DEFINED OF SYMTAB-FILE TO TRUE
+           WRITE SYMTAB-RECORD OF SYMTAB-FILE
+           IF WS-SYMTAB-OK
+               SET PA-RC-SUCCESS TO TRUE
+               ADD 1 TO WS-CURRENT-ENTRY-COUNT
+               IF WS-CURRENT-ENTRY-COUNT > WS-HIGH-WATER-MARK
+                   MOVE WS-CURRENT-ENTRY-COUNT TO WS-HIGH-WATER-MARK
+               END-IF
+               MOVE 0 TO WS-BEFORE-ADDRESS
+               MOVE SPACE TO WS-BEFORE-TYPE
+               MOVE 0 TO WS-BEFORE-LENGTH
+               MOVE PA-SYMBOL-ADDRESS TO WS-AFTER-ADDRESS
+               MOVE PA-SYMBOL-TYPE TO WS-AFTER-TYPE
+               MOVE PA-SYMBOL-LENGTH TO WS-AFTER-LENGTH
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               IF WS-SYMTAB-DUPLICATE
+                   SET PA-DIAG-DUPLICATE TO TRUE
+                   SET PA-RC-DUPLICATE-SYMBOL TO TRUE
+               ELSE
+                   SET PA-RC-IO-ERROR TO TRUE
+               END-IF
+           END-IF.
+
+       INSERT-SYMBOL-OVERFLOW.
+      **
+      * The table is full.  Keep the definition in the overflow
+      * extension area rather than drop it, and tell the caller the
+      * table is full rather than pretending the insert succeeded --
+      * but still audit it like any other successful definition.
+      **
+           MOVE PA-SYMBOL-ADDRESS TO ST-SYMBOL-ADDRESS OF OVERFLOW-FILE
+           MOVE PA-SYMBOL-TYPE TO ST-SYMBOL-TYPE OF OVERFLOW-FILE
+           MOVE PA-SYMBOL-LENGTH TO ST-SYMBOL-LENGTH OF OVERFLOW-FILE
+           SET ST-IS-DEFINED OF OVERFLOW-FILE TO TRUE
+           WRITE SYMTAB-RECORD OF OVERFLOW-FILE
+           IF WS-OVERFLOW-OK
+               ADD 1 TO WS-OVERFLOW-COUNT
+               SET PA-RC-TABLE-FULL TO TRUE
+               MOVE 0 TO WS-BEFORE-ADDRESS
+               MOVE SPACE TO WS-BEFORE-TYPE
+               MOVE 0 TO WS-BEFORE-LENGTH
+               MOVE PA-SYMBOL-ADDRESS TO WS-AFTER-ADDRESS
+               MOVE PA-SYMBOL-TYPE TO WS-AFTER-TYPE
+               MOVE PA-SYMBOL-LENGTH TO WS-AFTER-LENGTH
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               SET PA-RC-IO-ERROR TO TRUE
+           END-IF.
+
+       LOOKUP-SYMBOL.
+      **
+      * Retrieve an existing symbol's attributes for the caller.  A
+      * symbol not in this job's own SYMTAB-FILE may still be sitting
+      * in the overflow area or resolvable out of the shared common
+      * dictionary -- only when all three come back empty is it the
+      * assembler's classic "U" (undefined symbol) diagnostic.
+      **
+           SET PA-DIAG-NONE TO TRUE
+           MOVE PA-SYMBOL-NAME TO ST-SYMBOL-NAME OF SYMTAB-FILE
+           READ SYMTAB-FILE
+               KEY IS ST-SYMBOL-NAME OF SYMTAB-FILE
+           IF WS-SYMTAB-OK
+               MOVE ST-SYMBOL-ADDRESS OF SYMTAB-FILE
+                   TO PA-SYMBOL-ADDRESS
+               MOVE ST-SYMBOL-TYPE OF SYMTAB-FILE TO PA-SYMBOL-TYPE
+               MOVE ST-SYMBOL-LENGTH OF SYMTAB-FILE TO PA-SYMBOL-LENGTH
+               MOVE ST-DEFINED-FLAG OF SYMTAB-FILE
+                   TO PA-SYMBOL-DEFINED-FLAG
+               SET PA-SOURCE-LOCAL TO TRUE
+               SET PA-RC-SUCCESS TO TRUE
+           ELSE
+               IF WS-SYMTAB-NOT-FOUND
+                   PERFORM LOOKUP-OVERFLOW-SYMBOL
+               ELSE
+                   SET PA-RC-IO-ERROR TO TRUE
+               END-IF
+           END-IF.
+
+       LOOKUP-OVERFLOW-SYMBOL.
+      **
+      * A symbol that overflowed out of SYMTAB-FILE is still defined
+      * -- just not in the primary table -- so look there next before
+      * falling back to the common dictionary.
+      **
+           MOVE PA-SYMBOL-NAME TO ST-SYMBOL-NAME OF OVERFLOW-FILE
+           READ OVERFLOW-FILE
+               KEY IS ST-SYMBOL-NAME OF OVERFLOW-FILE
+           IF WS-OVERFLOW-OK
+               MOVE ST-SYMBOL-ADDRESS OF OVERFLOW-FILE
+                   TO PA-SYMBOL-ADDRESS
+               MOVE ST-SYMBOL-TYPE OF OVERFLOW-FILE TO PA-SYMBOL-TYPE
+               MOVE ST-SYMBOL-LENGTH OF OVERFLOW-FILE
+                   TO PA-SYMBOL-LENGTH
+               MOVE ST-DEFINED-FLAG OF OVERFLOW-FILE
+                   TO PA-SYMBOL-DEFINED-FLAG
+               SET PA-SOURCE-OVERFLOW TO TRUE
+               SET PA-RC-SUCCESS TO TRUE
+           ELSE
+               PERFORM LOOKUP-COMMON-SYMBOL
+           END-IF.
+
+       LOOKUP-COMMON-SYMBOL.
+      **
+      * Not every symbol a source deck references is defined in this
+      * job's own SYMTAB-FILE -- some are externals resolved at link
+      * time out of the common symbol dictionary shared across the
+      * whole application.  Only after that lookup also fails is the
+      * symbol genuinely undefined.
+      **
+           MOVE PA-SYMBOL-NAME TO ST-SYMBOL-NAME OF COMMON-FILE
+           OPEN INPUT COMMON-FILE
+           IF WS-COMMON-OK
+               READ COMMON-FILE
+                   KEY IS ST-SYMBOL-NAME OF COMMON-FILE
+               IF WS-COMMON-OK
+                   MOVE ST-SYMBOL-ADDRESS OF COMMON-FILE
+                       TO PA-SYMBOL-ADDRESS
+                   MOVE ST-SYMBOL-TYPE OF COMMON-FILE TO PA-SYMBOL-TYPE
+                   MOVE ST-SYMBOL-LENGTH OF COMMON-FILE
+                       TO PA-SYMBOL-LENGTH
+                   MOVE ST-DEFINED-FLAG OF COMMON-FILE
+                       TO PA-SYMBOL-DEFINED-FLAG
+                   SET PA-SOURCE-COMMON TO TRUE
+                   SET PA-RC-SUCCESS TO TRUE
+               ELSE
+                   SET PA-DIAG-UNDEFINED TO TRUE
+                   SET PA-RC-SYMBOL-NOT-FOUND TO TRUE
+               END-IF
+               CLOSE COMMON-FILE
+           ELSE
+               SET PA-DIAG-UNDEFINED TO TRUE
+               SET PA-RC-SYMBOL-NOT-FOUND TO TRUE
+           END-IF.
+
+       UPDATE-SYMBOL.
+      **
+      * Change the attributes of a symbol already in the table, or in
+      * the overflow area if it spilled there.  A symbol only found
+      * through the common dictionary is out of scope for UPDATE --
+      * that table is maintained outside this job stream -- so it is
+      * still reported not found here.
+      **
+           SET PA-DIAG-NONE TO TRUE
+           MOVE PA-SYMBOL-NAME TO ST-SYMBOL-NAME OF SYMTAB-FILE
+           READ SYMTAB-FILE
+               KEY IS ST-SYMBOL-NAME OF SYMTAB-FILE
+           IF WS-SYMTAB-OK
+               MOVE ST-SYMBOL-ADDRESS OF SYMTAB-FILE
+                   TO WS-BEFORE-ADDRESS
+               MOVE ST-SYMBOL-TYPE OF SYMTAB-FILE TO WS-BEFORE-TYPE
+               MOVE ST-SYMBOL-LENGTH OF SYMTAB-FILE TO WS-BEFORE-LENGTH
+               MOVE PA-SYMBOL-ADDRESS
+                   TO ST-SYMBOL-ADDRESS OF SYMTAB-FILE
+               MOVE PA-SYMBOL-TYPE TO ST-SYMBOL-TYPE OF SYMTAB-FILE
+               MOVE PA-SYMBOL-LENGTH TO ST-SYMBOL-LENGTH OF SYMTAB-FILE
+               REWRITE SYMTAB-RECORD OF SYMTAB-FILE
+               SET PA-RC-SUCCESS TO TRUE
+               MOVE PA-SYMBOL-ADDRESS TO WS-AFTER-ADDRESS
+               MOVE PA-SYMBOL-TYPE TO WS-AFTER-TYPE
+               MOVE PA-SYMBOL-LENGTH TO WS-AFTER-LENGTH
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               IF WS-SYMTAB-NOT-FOUND
+                   PERFORM UPDATE-OVERFLOW-SYMBOL
+               ELSE
+                   SET PA-RC-IO-ERROR TO TRUE
+               END-IF
+           END-IF.
+
+       UPDATE-OVERFLOW-SYMBOL.
+           MOVE PA-SYMBOL-NAME TO ST-SYMBOL-NAME OF OVERFLOW-FILE
+           READ OVERFLOW-FILE
+               KEY IS ST-SYMBOL-NAME OF OVERFLOW-FILE
+           IF WS-OVERFLOW-OK
+               MOVE ST-SYMBOL-ADDRESS OF OVERFLOW-FILE
+                   TO WS-BEFORE-ADDRESS
+               MOVE ST-SYMBOL-TYPE OF OVERFLOW-FILE TO WS-BEFORE-TYPE
+               MOVE ST-SYMBOL-LENGTH OF OVERFLOW-FILE
+                   TO WS-BEFORE-LENGTH
+               MOVE PA-SYMBOL-ADDRESS
+                   TO ST-SYMBOL-ADDRESS OF OVERFLOW-FILE
+               MOVE PA-SYMBOL-TYPE TO ST-SYMBOL-TYPE OF OVERFLOW-FILE
+               MOVE PA-SYMBOL-LENGTH
+                   TO ST-SYMBOL-LENGTH OF OVERFLOW-FILE
+               REWRITE SYMTAB-RECORD OF OVERFLOW-FILE
+               SET PA-RC-SUCCESS TO TRUE
+               MOVE PA-SYMBOL-ADDRESS TO WS-AFTER-ADDRESS
+               MOVE PA-SYMBOL-TYPE TO WS-AFTER-TYPE
+               MOVE PA-SYMBOL-LENGTH TO WS-AFTER-LENGTH
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               IF WS-OVERFLOW-NOT-FOUND
+                   SET PA-DIAG-UNDEFINED TO TRUE
+                   SET PA-RC-SYMBOL-NOT-FOUND TO TRUE
+               ELSE
+                   SET PA-RC-IO-ERROR TO TRUE
+               END-IF
+           END-IF.
+
+       DELETE-SYMBOL.
+      **
+      * Remove a symbol from the table, or from the overflow area if
+      * it spilled there.  A symbol only resolved through the common
+      * dictionary is out of scope for DELETE and is still reported
+      * not found here.
       **
-        DISPLAY "Hello world"
-        MOVE 0 TO PA-RETURN-CODE
-        STOP RUN.
+           SET PA-DIAG-NONE TO TRUE
+           MOVE PA-SYMBOL-NAME TO ST-SYMBOL-NAME OF SYMTAB-FILE
+           READ SYMTAB-FILE
+               KEY IS ST-SYMBOL-NAME OF SYMTAB-FILE
+           IF WS-SYMTAB-OK
+               MOVE ST-SYMBOL-ADDRESS OF SYMTAB-FILE
+                   TO WS-BEFORE-ADDRESS
+               MOVE ST-SYMBOL-TYPE OF SYMTAB-FILE TO WS-BEFORE-TYPE
+               MOVE ST-SYMBOL-LENGTH OF SYMTAB-FILE TO WS-BEFORE-LENGTH
+               DELETE SYMTAB-FILE
+               SET PA-RC-SUCCESS TO TRUE
+               IF WS-CURRENT-ENTRY-COUNT > 0
+                   SUBTRACT 1 FROM WS-CURRENT-ENTRY-COUNT
+               END-IF
+               MOVE 0 TO WS-AFTER-ADDRESS
+               MOVE SPACE TO WS-AFTER-TYPE
+               MOVE 0 TO WS-AFTER-LENGTH
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               IF WS-SYMTAB-NOT-FOUND
+                   PERFORM DELETE-OVERFLOW-SYMBOL
+               ELSE
+                   SET PA-RC-IO-ERROR TO TRUE
+               END-IF
+           END-IF.
+
+       DELETE-OVERFLOW-SYMBOL.
+           MOVE PA-SYMBOL-NAME TO ST-SYMBOL-NAME OF OVERFLOW-FILE
+           READ OVERFLOW-FILE
+               KEY IS ST-SYMBOL-NAME OF OVERFLOW-FILE
+           IF WS-OVERFLOW-OK
+               MOVE ST-SYMBOL-ADDRESS OF OVERFLOW-FILE
+                   TO WS-BEFORE-ADDRESS
+               MOVE ST-SYMBOL-TYPE OF OVERFLOW-FILE TO WS-BEFORE-TYPE
+               MOVE ST-SYMBOL-LENGTH OF OVERFLOW-FILE
+                   TO WS-BEFORE-LENGTH
+               DELETE OVERFLOW-FILE
+               SET PA-RC-SUCCESS TO TRUE
+               IF WS-OVERFLOW-COUNT > 0
+                   SUBTRACT 1 FROM WS-OVERFLOW-COUNT
+               END-IF
+               MOVE 0 TO WS-AFTER-ADDRESS
+               MOVE SPACE TO WS-AFTER-TYPE
+               MOVE 0 TO WS-AFTER-LENGTH
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               IF WS-OVERFLOW-NOT-FOUND
+                   SET PA-DIAG-UNDEFINED TO TRUE
+                   SET PA-RC-SYMBOL-NOT-FOUND TO TRUE
+               ELSE
+                   SET PA-RC-IO-ERROR TO TRUE
+               END-IF
+           END-IF.
+
       ** add other procedures here
        END PROGRAM SYMBOL_TABLE.
