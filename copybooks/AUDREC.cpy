@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook : AUDREC
+      * Purpose  : One entry in the SYMBOL_TABLE audit trail -- who
+      *            changed a symbol, when, and what it looked like
+      *            before and after the change.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AU-RUN-DATE             PIC 9(08).
+           05  AU-RUN-TIME             PIC 9(08).
+           05  AU-JOB-NAME             PIC X(08).
+           05  AU-FUNCTION-CODE        PIC X(01).
+           05  AU-SYMBOL-NAME          PIC X(08).
+           05  AU-BEFORE-VALUE.
+               10  AU-BEFORE-ADDRESS       PIC 9(08).
+               10  AU-BEFORE-TYPE          PIC X(01).
+               10  AU-BEFORE-LENGTH        PIC 9(05).
+           05  AU-AFTER-VALUE.
+               10  AU-AFTER-ADDRESS        PIC 9(08).
+               10  AU-AFTER-TYPE           PIC X(01).
+               10  AU-AFTER-LENGTH         PIC 9(05).
