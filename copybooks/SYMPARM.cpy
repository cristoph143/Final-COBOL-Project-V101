@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Copybook : SYMPARM
+      * Purpose  : PARAMETRES layout passed to SYMBOL_TABLE by every
+      *            caller (batch drivers, the online maintenance
+      *            screen, etc.) so they all agree on one definition.
+      * Modification History:
+      *   - SYMPARM created when PARAMETRES grew past a bare return
+      *     code: added the function code and symbol attributes that
+      *     drive INSERT / LOOKUP / UPDATE / DELETE.
+      *   - Added PA-DIAGNOSTIC-FLAG to carry the classic assembler
+      *     "D" (duplicate definition) / "U" (undefined symbol)
+      *     diagnostic back to the caller alongside PA-RETURN-CODE.
+      *   - Added PA-CHECKPOINT-INTERVAL and PA-RESTART-INDICATOR so a
+      *     resubmitted job can pick up a long assembly run from its
+      *     last checkpoint instead of starting over.
+      *   - Added PA-JOB-NAME, stamped onto every audit record written
+      *     for an INSERT/UPDATE/DELETE so a change can be traced back
+      *     to the job that made it.
+      *   - Gave PA-RETURN-CODE a full set of condition-code levels so
+      *     callers can branch on what actually went wrong instead of
+      *     treating every non-zero value the same way.
+      *   - Added PA-FUNC-REPORT and the utilization counters it
+      *     returns, so a caller can ask how full the table is without
+      *     having to read the utilization report off disk.
+      *   - Added PA-LOOKUP-SOURCE so a caller can tell a symbol found
+      *     in the local table from one only resolved through the
+      *     overflow area or the common symbol dictionary -- the
+      *     latter cannot be corrected through an UPDATE here.
+      *   - Added PA-SYMBOL-DEFINED-FLAG so a LOOKUP hands back the
+      *     symbol's own defined/not-defined flag, not just its
+      *     address/type/length, to callers that display it.
+      ******************************************************************
+       01 PARAMETRES.
+      **
+      * Input/Output parameters from/to the calling PROGRAM
+      **
+           02 PA-FUNCTION-CODE         PIC X(01).
+               88  PA-FUNC-INSERT          VALUE "I".
+               88  PA-FUNC-LOOKUP          VALUE "L".
+               88  PA-FUNC-UPDATE          VALUE "U".
+               88  PA-FUNC-DELETE          VALUE "D".
+               88  PA-FUNC-REPORT          VALUE "R".
+           02 PA-JOB-NAME              PIC X(08).
+           02 PA-SYMBOL-NAME           PIC X(08).
+           02 PA-SYMBOL-ADDRESS        PIC 9(08).
+           02 PA-SYMBOL-TYPE           PIC X(01).
+           02 PA-SYMBOL-LENGTH         PIC 9(05).
+           02 PA-SYMBOL-DEFINED-FLAG   PIC X(01).
+               88  PA-SYMBOL-IS-DEFINED    VALUE "Y".
+               88  PA-SYMBOL-NOT-DEFINED   VALUE "N".
+           02 PA-DIAGNOSTIC-FLAG       PIC X(01).
+               88  PA-DIAG-NONE            VALUE SPACE.
+               88  PA-DIAG-DUPLICATE       VALUE "D".
+               88  PA-DIAG-UNDEFINED       VALUE "U".
+           02 PA-CHECKPOINT-INTERVAL   PIC 9(05) VALUE 0.
+           02 PA-RESTART-INDICATOR     PIC X(01).
+               88  PA-RESTART-REQUESTED    VALUE "Y".
+           02 PA-LAST-CHECKPOINT-SYMBOL PIC X(08).
+           02 PA-LAST-CHECKPOINT-COUNT  PIC 9(08).
+           02 PA-MAX-ENTRIES           PIC 9(05).
+           02 PA-CURRENT-ENTRY-COUNT   PIC 9(05).
+           02 PA-HIGH-WATER-MARK       PIC 9(05).
+           02 PA-OVERFLOW-COUNT        PIC 9(05).
+           02 PA-LOOKUP-SOURCE         PIC X(01).
+               88  PA-SOURCE-LOCAL         VALUE "L".
+               88  PA-SOURCE-OVERFLOW      VALUE "O".
+               88  PA-SOURCE-COMMON        VALUE "C".
+           02 PA-RETURN-CODE           PIC 99 VALUE 0.
+               88  PA-RC-SUCCESS           VALUE 00.
+               88  PA-RC-DUPLICATE-SYMBOL  VALUE 10.
+               88  PA-RC-SYMBOL-NOT-FOUND  VALUE 20.
+               88  PA-RC-TABLE-FULL        VALUE 30.
+               88  PA-RC-INVALID-FUNCTION  VALUE 40.
+               88  PA-RC-IO-ERROR          VALUE 90.
