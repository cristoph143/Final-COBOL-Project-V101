@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook : XREFWRK
+      * Purpose  : One symbol/statement pairing extracted while
+      *            XREF_LISTING drives the source deck through
+      *            SYMBOL_TABLE.  Sorted one way for the alphabetic
+      *            listing and another way for the by-address listing.
+      ******************************************************************
+       01  XREF-WORK-RECORD.
+           05  XW-SYMBOL-NAME          PIC X(08).
+           05  XW-SYMBOL-ADDRESS       PIC 9(08).
+           05  XW-STATEMENT-NUMBER     PIC 9(06).
+           05  XW-OPERATION            PIC X(01).
+               88  XW-OP-DEFINE            VALUE "D".
+               88  XW-OP-REFERENCE         VALUE "R".
