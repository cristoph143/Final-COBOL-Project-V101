@@ -0,0 +1,20 @@
+      ******************************************************************
+      * Copybook : SYMREC
+      * Purpose  : Record layout for the SYMTAB symbol table data set
+      *            used by SYMBOL_TABLE and any program that has to
+      *            read the table directly for reporting purposes.
+      * Modification History:
+      *   - SYMREC created to back SYMBOL_TABLE's symbol table file.
+      ******************************************************************
+       01  SYMTAB-RECORD.
+           05  ST-SYMBOL-NAME          PIC X(08).
+           05  ST-SYMBOL-ADDRESS       PIC 9(08).
+           05  ST-SYMBOL-TYPE          PIC X(01).
+               88  ST-TYPE-DATA            VALUE "D".
+               88  ST-TYPE-INSTRUCTION      VALUE "I".
+               88  ST-TYPE-EQUATE           VALUE "E".
+               88  ST-TYPE-EXTERNAL         VALUE "X".
+           05  ST-SYMBOL-LENGTH        PIC 9(05).
+           05  ST-DEFINED-FLAG         PIC X(01).
+               88  ST-IS-DEFINED            VALUE "Y".
+               88  ST-NOT-DEFINED           VALUE "N".
