@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook : SRCDECK
+      * Purpose  : One statement of the assembler source deck fed to
+      *            XREF_LISTING -- either a symbol definition or a
+      *            reference to a symbol defined elsewhere.
+      ******************************************************************
+       01  SOURCE-DECK-RECORD.
+           05  SD-STATEMENT-NUMBER     PIC 9(06).
+           05  SD-OPERATION            PIC X(01).
+               88  SD-OP-DEFINE            VALUE "D".
+               88  SD-OP-REFERENCE         VALUE "R".
+           05  SD-SYMBOL-NAME          PIC X(08).
+           05  SD-SYMBOL-ADDRESS       PIC 9(08).
+           05  SD-SYMBOL-TYPE          PIC X(01).
+           05  SD-SYMBOL-LENGTH        PIC 9(05).
